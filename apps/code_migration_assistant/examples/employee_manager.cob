@@ -2,13 +2,97 @@
        PROGRAM-ID. EMPLOYEE-MANAGER.
        AUTHOR. SYSTEM.
        DATE-WRITTEN. 2025-11-20.
-       
+      * 2025-12-01  Read the nightly employee extract instead of a
+      *             single hardcoded record.
+      * 2025-12-02  Added department-level subtotal report.
+      * 2025-12-03  Route invalid employees to a reject file instead
+      *             of just a console DISPLAY.
+      * 2025-12-04  Added hire-date validation, years-of-service
+      *             calculation, and the service-anniversary report.
+      * 2025-12-05  Validate WS-EMP-DEPT against the department master
+      *             file instead of accepting any free-text value.
+      * 2025-12-08  Write a control-total record for the end-of-day
+      *             GL reconciliation run.
+      * 2025-12-15  Review fixes: check file status after opening the
+      *             employee, reject, and control-total files instead
+      *             of failing silently; track department-master
+      *             availability with its own flag instead of the
+      *             table row count; reject a hire date later than
+      *             today even within the current year.
+      * 2025-12-17  Review fix: accept the system date at the very top
+      *             of INITIALIZE-SYSTEM so it is always set before
+      *             TERMINATE-SYSTEM writes the control-total record,
+      *             even when the employee or reject file fails to
+      *             open.
+      * 2025-12-18  Review fix: ADD-TO-DEPARTMENT-TOTALS was crediting
+      *             the row past the matched department, since the
+      *             VARYING loop's index has already been bumped by
+      *             the time UNTIL WS-DEPT-FOUND stops it.
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-370.
        OBJECT-COMPUTER. IBM-370.
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "EMPFILE"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-EMP-FILE-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO "REJFILE"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-REJ-FILE-STATUS.
+
+           SELECT DEPT-MASTER-FILE ASSIGN TO "DEPTMAST"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS DM-DEPT-NAME
+              FILE STATUS IS WS-DEPT-FILE-STATUS.
+
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "EMPTOTS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CTL-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  EMP-FILE-RECORD.
+           05  FD-EMP-ID PIC 9(6).
+           05  FD-EMP-NAME PIC X(30).
+           05  FD-EMP-DEPT PIC X(20).
+           05  FD-EMP-SALARY PIC 9(8)V99.
+           05  FD-EMP-HIRE-DATE.
+               10  FD-HIRE-YEAR PIC 9(4).
+               10  FD-HIRE-MONTH PIC 9(2).
+               10  FD-HIRE-DAY PIC 9(2).
+
+       FD  REJECT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REJECT-FILE-RECORD.
+           05  RJ-EMP-ID PIC 9(6).
+           05  RJ-EMP-NAME PIC X(30).
+           05  RJ-EMP-DEPT PIC X(20).
+           05  RJ-REASON-CODE PIC X(02).
+           05  RJ-REASON-TEXT PIC X(40).
+
+       FD  DEPT-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  DEPT-MASTER-RECORD.
+           05  DM-DEPT-NAME PIC X(20).
+           05  DM-DEPT-CODE PIC X(04).
+           05  DM-ACTIVE-FLAG PIC X(01).
+               88  DM-ACTIVE VALUE 'Y'.
+
+       FD  CONTROL-TOTAL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONTROL-TOTAL-RECORD.
+           05  CT-SYSTEM-ID PIC X(08).
+           05  CT-RUN-DATE PIC 9(8).
+           05  CT-EMPLOYEE-COUNT PIC 9(5).
+           05  CT-TOTAL-SALARY PIC 9(12)V99.
+
        WORKING-STORAGE SECTION.
        01 WS-EMPLOYEE-RECORD.
           05 WS-EMP-ID PIC 9(6).
@@ -24,6 +108,7 @@
           05 WS-TOTAL-EMPLOYEES PIC 9(5) VALUE ZERO.
           05 WS-TOTAL-SALARY PIC 9(12)V99 VALUE ZERO.
           05 WS-AVG-SALARY PIC 9(8)V99 VALUE ZERO.
+          05 WS-REJECTED-COUNT PIC 9(5) VALUE ZERO.
        
        01 WS-FLAGS.
           05 WS-EOF-FLAG PIC X VALUE 'N'.
@@ -31,7 +116,70 @@
           05 WS-VALID-FLAG PIC X VALUE 'Y'.
              88 WS-VALID VALUE 'Y'.
              88 WS-INVALID VALUE 'N'.
-       
+
+       01 WS-FILE-STATUSES.
+          05 WS-EMP-FILE-STATUS PIC X(02) VALUE '00'.
+             88 WS-EMP-FILE-OK VALUE '00'.
+             88 WS-EMP-FILE-EOF VALUE '10'.
+          05 WS-REJ-FILE-STATUS PIC X(02) VALUE '00'.
+          05 WS-DEPT-FILE-STATUS PIC X(02) VALUE '00'.
+             88 WS-DEPT-FILE-OK VALUE '00'.
+             88 WS-DEPT-FILE-EOF VALUE '10'.
+          05 WS-CTL-FILE-STATUS PIC X(02) VALUE '00'.
+
+       01 WS-FLAGS-2.
+          05 WS-DEPT-EOF-FLAG PIC X VALUE 'N'.
+             88 WS-DEPT-EOF VALUE 'Y'.
+          05 WS-DEPT-MASTER-AVAIL-FLAG PIC X VALUE 'N'.
+             88 WS-DEPT-MASTER-AVAILABLE VALUE 'Y'.
+
+       01 WS-REJECT-INFO.
+          05 WS-REJECT-CODE PIC X(02) VALUE SPACES.
+             88 WS-REJECT-BAD-ID-SALARY VALUE '01'.
+             88 WS-REJECT-BAD-HIRE-DATE VALUE '02'.
+             88 WS-REJECT-BAD-DEPT VALUE '03'.
+          05 WS-REJECT-TEXT PIC X(40) VALUE SPACES.
+
+      * Hire-date validation and years-of-service.
+       01 WS-DATE-WORK.
+          05 WS-SYSTEM-DATE.
+             10 WS-SYSTEM-YEAR PIC 9(4).
+             10 WS-SYSTEM-MONTH PIC 9(2).
+             10 WS-SYSTEM-DAY PIC 9(2).
+          05 WS-DAYS-IN-MONTH PIC 9(2) VALUE ZERO.
+          05 WS-LEAP-YEAR-FLAG PIC X VALUE 'N'.
+             88 WS-LEAP-YEAR VALUE 'Y'.
+          05 WS-YEARS-SERVICE PIC 9(3) VALUE ZERO.
+
+       01 WS-ANNIVERSARY-CONTROLS.
+          05 WS-ANNIV-COUNT PIC 9(4) COMP VALUE ZERO.
+          05 WS-ANNIV-MAX PIC 9(4) COMP VALUE 1000.
+       01 WS-ANNIVERSARY-TABLE.
+          05 WS-ANNIV-ENTRY OCCURS 1000 TIMES
+                            INDEXED BY WS-ANNIV-IDX.
+             10 WS-ANNIV-ID PIC 9(6).
+             10 WS-ANNIV-NAME PIC X(30).
+             10 WS-ANNIV-DEPT PIC X(20).
+             10 WS-ANNIV-YEARS PIC 9(3).
+
+      * Per-department subtotal accumulator for the break report in
+      * DISPLAY-RESULTS. Loaded from the department master at startup
+      * by LOAD-DEPARTMENT-TABLE; the same entries carry the
+      * departmental subtotal counters.
+       01 WS-DEPT-TABLE-CONTROLS.
+          05 WS-DEPT-COUNT PIC 9(4) COMP VALUE ZERO.
+          05 WS-DEPT-MAX PIC 9(4) COMP VALUE 200.
+          05 WS-DEPT-IDX PIC 9(4) COMP VALUE ZERO.
+       01 WS-DEPT-TABLE.
+          05 WS-DEPT-ENTRY OCCURS 200 TIMES
+                           INDEXED BY WS-DEPT-TBL-IDX.
+             10 WS-DEPT-TBL-NAME PIC X(20).
+             10 WS-DEPT-TBL-COUNT PIC 9(5) VALUE ZERO.
+             10 WS-DEPT-TBL-SALARY PIC 9(12)V99 VALUE ZERO.
+             10 WS-DEPT-TBL-AVG PIC 9(8)V99 VALUE ZERO.
+          05 WS-DEPT-FOUND-FLAG PIC X VALUE 'N'.
+             88 WS-DEPT-FOUND VALUE 'Y'.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            DISPLAY "EMPLOYEE MANAGEMENT SYSTEM".
@@ -41,15 +189,67 @@
            PERFORM PROCESS-EMPLOYEES UNTIL WS-EOF.
            PERFORM CALCULATE-STATISTICS.
            PERFORM DISPLAY-RESULTS.
-           
+           PERFORM TERMINATE-SYSTEM.
+
            STOP RUN.
-       
+
        INITIALIZE-SYSTEM.
            MOVE ZERO TO WS-TOTAL-EMPLOYEES.
            MOVE ZERO TO WS-TOTAL-SALARY.
            MOVE ZERO TO WS-AVG-SALARY.
+           MOVE ZERO TO WS-REJECTED-COUNT.
            MOVE 'N' TO WS-EOF-FLAG.
-           DISPLAY "System initialized.".
+           ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT EMPLOYEE-FILE.
+           IF NOT WS-EMP-FILE-OK
+              DISPLAY "Employee extract file not available - "
+                      "status " WS-EMP-FILE-STATUS
+              MOVE 'Y' TO WS-EOF-FLAG
+           ELSE
+              OPEN OUTPUT REJECT-FILE
+              IF WS-REJ-FILE-STATUS NOT = '00'
+                 DISPLAY "Reject file could not be opened - "
+                         "status " WS-REJ-FILE-STATUS
+                 MOVE 'Y' TO WS-EOF-FLAG
+              ELSE
+                 PERFORM LOAD-DEPARTMENT-TABLE
+                 DISPLAY "System initialized."
+              END-IF
+           END-IF.
+
+      * Loads the active department master into WS-DEPT-TABLE once at
+      * startup. If the master is not available, department edits are
+      * skipped and departments are accepted as before.
+       LOAD-DEPARTMENT-TABLE.
+           MOVE 'N' TO WS-DEPT-EOF-FLAG.
+           OPEN INPUT DEPT-MASTER-FILE.
+           IF WS-DEPT-FILE-OK
+              MOVE 'Y' TO WS-DEPT-MASTER-AVAIL-FLAG
+           ELSE
+              DISPLAY "Department master file not available - "
+                      "department edits skipped."
+              MOVE 'Y' TO WS-DEPT-EOF-FLAG
+           END-IF.
+
+           PERFORM LOAD-ONE-DEPARTMENT UNTIL WS-DEPT-EOF.
+
+           IF WS-DEPT-FILE-OK OR WS-DEPT-FILE-EOF
+              CLOSE DEPT-MASTER-FILE
+           END-IF.
+
+       LOAD-ONE-DEPARTMENT.
+           READ DEPT-MASTER-FILE
+              AT END
+                 MOVE 'Y' TO WS-DEPT-EOF-FLAG
+              NOT AT END
+                 IF DM-ACTIVE AND WS-DEPT-COUNT < WS-DEPT-MAX
+                    ADD 1 TO WS-DEPT-COUNT
+                    MOVE DM-DEPT-NAME TO
+                       WS-DEPT-TBL-NAME (WS-DEPT-COUNT)
+                    MOVE ZERO TO WS-DEPT-TBL-COUNT (WS-DEPT-COUNT)
+                    MOVE ZERO TO WS-DEPT-TBL-SALARY (WS-DEPT-COUNT)
+                 END-IF
+           END-READ.
        
        PROCESS-EMPLOYEES.
            PERFORM READ-EMPLOYEE.
@@ -57,44 +257,299 @@
               PERFORM VALIDATE-EMPLOYEE
               IF WS-VALID
                  PERFORM ADD-TO-STATISTICS
+              ELSE
+                 PERFORM WRITE-REJECT-RECORD
               END-IF
            END-IF.
        
        READ-EMPLOYEE.
-           MOVE 123456 TO WS-EMP-ID.
-           MOVE "JOHN DOE" TO WS-EMP-NAME.
-           MOVE "IT DEPARTMENT" TO WS-EMP-DEPT.
-           MOVE 75000.00 TO WS-EMP-SALARY.
-           MOVE 2020 TO WS-HIRE-YEAR.
-           MOVE 01 TO WS-HIRE-MONTH.
-           MOVE 15 TO WS-HIRE-DAY.
-           MOVE 'Y' TO WS-EOF-FLAG.
+           READ EMPLOYEE-FILE INTO WS-EMPLOYEE-RECORD
+              AT END
+                 MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
        
        VALIDATE-EMPLOYEE.
-           IF WS-EMP-ID > 0 AND WS-EMP-SALARY > 0
-              MOVE 'Y' TO WS-VALID-FLAG
-           ELSE
+           MOVE 'Y' TO WS-VALID-FLAG.
+           MOVE SPACES TO WS-REJECT-CODE.
+           MOVE SPACES TO WS-REJECT-TEXT.
+
+           IF NOT (WS-EMP-ID > 0 AND WS-EMP-SALARY > 0)
               MOVE 'N' TO WS-VALID-FLAG
+              MOVE '01' TO WS-REJECT-CODE
+              MOVE "Invalid employee ID or salary" TO WS-REJECT-TEXT
+           END-IF.
+
+           IF WS-VALID
+              PERFORM VALIDATE-HIRE-DATE
+           END-IF.
+
+           IF WS-VALID
+              PERFORM VALIDATE-DEPARTMENT
+           END-IF.
+
+           IF WS-INVALID
               DISPLAY "Invalid employee record: " WS-EMP-ID
+                      " - " WS-REJECT-TEXT
            END-IF.
-       
+
+      * Rejects impossible hire dates: month out of range, day out of
+      * range for that month/year, or a year later than today.
+       VALIDATE-HIRE-DATE.
+           IF WS-HIRE-YEAR > WS-SYSTEM-YEAR
+              MOVE 'N' TO WS-VALID-FLAG
+              MOVE '02' TO WS-REJECT-CODE
+              MOVE "Hire year is in the future" TO WS-REJECT-TEXT
+           END-IF.
+
+           IF WS-VALID AND WS-HIRE-YEAR = WS-SYSTEM-YEAR
+              IF WS-HIRE-MONTH > WS-SYSTEM-MONTH
+                 OR (WS-HIRE-MONTH = WS-SYSTEM-MONTH AND
+                     WS-HIRE-DAY > WS-SYSTEM-DAY)
+                 MOVE 'N' TO WS-VALID-FLAG
+                 MOVE '02' TO WS-REJECT-CODE
+                 MOVE "Hire date is in the future" TO WS-REJECT-TEXT
+              END-IF
+           END-IF.
+
+           IF WS-VALID
+              IF WS-HIRE-MONTH < 1 OR WS-HIRE-MONTH > 12
+                 MOVE 'N' TO WS-VALID-FLAG
+                 MOVE '02' TO WS-REJECT-CODE
+                 MOVE "Hire month is not 1-12" TO WS-REJECT-TEXT
+              END-IF
+           END-IF.
+
+           IF WS-VALID
+              PERFORM DETERMINE-DAYS-IN-MONTH
+              IF WS-HIRE-DAY < 1 OR WS-HIRE-DAY > WS-DAYS-IN-MONTH
+                 MOVE 'N' TO WS-VALID-FLAG
+                 MOVE '02' TO WS-REJECT-CODE
+                 MOVE "Hire day is invalid for month" TO
+                    WS-REJECT-TEXT
+              END-IF
+           END-IF.
+
+       DETERMINE-DAYS-IN-MONTH.
+           MOVE 'N' TO WS-LEAP-YEAR-FLAG.
+           IF FUNCTION MOD(WS-HIRE-YEAR, 4) = 0 AND
+              (FUNCTION MOD(WS-HIRE-YEAR, 100) NOT = 0 OR
+               FUNCTION MOD(WS-HIRE-YEAR, 400) = 0)
+              MOVE 'Y' TO WS-LEAP-YEAR-FLAG
+           END-IF.
+
+           EVALUATE WS-HIRE-MONTH
+              WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                 MOVE 31 TO WS-DAYS-IN-MONTH
+              WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                 MOVE 30 TO WS-DAYS-IN-MONTH
+              WHEN 2
+                 IF WS-LEAP-YEAR
+                    MOVE 29 TO WS-DAYS-IN-MONTH
+                 ELSE
+                    MOVE 28 TO WS-DAYS-IN-MONTH
+                 END-IF
+              WHEN OTHER
+                 MOVE ZERO TO WS-DAYS-IN-MONTH
+           END-EVALUATE.
+
+      * Rejects any department not on the active department master.
+      * When the master could not be loaded, every department passes;
+      * when the master loaded but has no active rows, every
+      * department is rejected (there is nothing valid to match).
+       VALIDATE-DEPARTMENT.
+           IF NOT WS-DEPT-MASTER-AVAILABLE
+              CONTINUE
+           ELSE
+              MOVE 'N' TO WS-DEPT-FOUND-FLAG
+              PERFORM SEARCH-DEPARTMENT-TABLE
+                 VARYING WS-DEPT-IDX FROM 1 BY 1
+                 UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+                    OR WS-DEPT-FOUND
+              IF NOT WS-DEPT-FOUND
+                 MOVE 'N' TO WS-VALID-FLAG
+                 MOVE '03' TO WS-REJECT-CODE
+                 MOVE "Department not on department master" TO
+                    WS-REJECT-TEXT
+              END-IF
+           END-IF.
+
+      * Writes a rejected record to the exception file so data entry
+      * has something concrete to correct and resubmit.
+       WRITE-REJECT-RECORD.
+           ADD 1 TO WS-REJECTED-COUNT.
+           MOVE WS-EMP-ID TO RJ-EMP-ID.
+           MOVE WS-EMP-NAME TO RJ-EMP-NAME.
+           MOVE WS-EMP-DEPT TO RJ-EMP-DEPT.
+           MOVE WS-REJECT-CODE TO RJ-REASON-CODE.
+           MOVE WS-REJECT-TEXT TO RJ-REASON-TEXT.
+           WRITE REJECT-FILE-RECORD.
+
        ADD-TO-STATISTICS.
            ADD 1 TO WS-TOTAL-EMPLOYEES.
            ADD WS-EMP-SALARY TO WS-TOTAL-SALARY.
+           PERFORM ADD-TO-DEPARTMENT-TOTALS.
+           PERFORM CALCULATE-SERVICE-YEARS.
+           PERFORM CHECK-SERVICE-ANNIVERSARY.
            DISPLAY "Processed employee: " WS-EMP-NAME.
-       
+
+      * Finds this employee's department in WS-DEPT-TABLE. Validated
+      * employees always match an entry loaded by LOAD-DEPARTMENT-
+      * TABLE, except when the department master itself could not be
+      * loaded, in which case a new entry is added on first sight as
+      * before.
+       ADD-TO-DEPARTMENT-TOTALS.
+           MOVE 'N' TO WS-DEPT-FOUND-FLAG.
+           IF WS-DEPT-COUNT > 0
+              PERFORM SEARCH-DEPARTMENT-TABLE
+                 VARYING WS-DEPT-IDX FROM 1 BY 1
+                 UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+                    OR WS-DEPT-FOUND
+      *       VARYING bumps WS-DEPT-IDX past the matched row before
+      *       testing UNTIL, so back it up to the row that matched.
+              IF WS-DEPT-FOUND
+                 SUBTRACT 1 FROM WS-DEPT-IDX
+              END-IF
+           END-IF.
+           IF NOT WS-DEPT-FOUND AND WS-DEPT-COUNT < WS-DEPT-MAX
+              ADD 1 TO WS-DEPT-COUNT
+              MOVE WS-EMP-DEPT TO WS-DEPT-TBL-NAME (WS-DEPT-COUNT)
+              MOVE ZERO TO WS-DEPT-TBL-COUNT (WS-DEPT-COUNT)
+              MOVE ZERO TO WS-DEPT-TBL-SALARY (WS-DEPT-COUNT)
+              MOVE WS-DEPT-COUNT TO WS-DEPT-IDX
+           END-IF.
+           IF WS-DEPT-IDX > 0
+              ADD 1 TO WS-DEPT-TBL-COUNT (WS-DEPT-IDX)
+              ADD WS-EMP-SALARY TO WS-DEPT-TBL-SALARY (WS-DEPT-IDX)
+           END-IF.
+
+       SEARCH-DEPARTMENT-TABLE.
+           IF WS-EMP-DEPT = WS-DEPT-TBL-NAME (WS-DEPT-IDX)
+              MOVE 'Y' TO WS-DEPT-FOUND-FLAG
+           END-IF.
+
+      * Years of service, counted as complete years from hire date to
+      * today's date.
+       CALCULATE-SERVICE-YEARS.
+           COMPUTE WS-YEARS-SERVICE =
+              WS-SYSTEM-YEAR - WS-HIRE-YEAR.
+           IF WS-SYSTEM-MONTH < WS-HIRE-MONTH
+              OR (WS-SYSTEM-MONTH = WS-HIRE-MONTH AND
+                  WS-SYSTEM-DAY < WS-HIRE-DAY)
+              SUBTRACT 1 FROM WS-YEARS-SERVICE
+           END-IF.
+
+      * Flags employees hitting a 5/10/15-year anniversary this run
+      * for HR's service-anniversary report.
+       CHECK-SERVICE-ANNIVERSARY.
+           IF (WS-YEARS-SERVICE = 5 OR WS-YEARS-SERVICE = 10
+                 OR WS-YEARS-SERVICE = 15)
+              AND WS-ANNIV-COUNT < WS-ANNIV-MAX
+              ADD 1 TO WS-ANNIV-COUNT
+              MOVE WS-EMP-ID TO WS-ANNIV-ID (WS-ANNIV-COUNT)
+              MOVE WS-EMP-NAME TO WS-ANNIV-NAME (WS-ANNIV-COUNT)
+              MOVE WS-EMP-DEPT TO WS-ANNIV-DEPT (WS-ANNIV-COUNT)
+              MOVE WS-YEARS-SERVICE TO
+                 WS-ANNIV-YEARS (WS-ANNIV-COUNT)
+           END-IF.
+
        CALCULATE-STATISTICS.
            IF WS-TOTAL-EMPLOYEES > 0
               DIVIDE WS-TOTAL-SALARY BY WS-TOTAL-EMPLOYEES
                  GIVING WS-AVG-SALARY
               END-DIVIDE
            END-IF.
-       
+
+           PERFORM CALCULATE-DEPARTMENT-AVERAGES
+              VARYING WS-DEPT-IDX FROM 1 BY 1
+              UNTIL WS-DEPT-IDX > WS-DEPT-COUNT.
+
+       CALCULATE-DEPARTMENT-AVERAGES.
+           IF WS-DEPT-TBL-COUNT (WS-DEPT-IDX) > 0
+              DIVIDE WS-DEPT-TBL-SALARY (WS-DEPT-IDX) BY
+                     WS-DEPT-TBL-COUNT (WS-DEPT-IDX)
+                 GIVING WS-DEPT-TBL-AVG (WS-DEPT-IDX)
+              END-DIVIDE
+           END-IF.
+
        DISPLAY-RESULTS.
            DISPLAY "==========================".
            DISPLAY "STATISTICS:".
            DISPLAY "Total Employees: " WS-TOTAL-EMPLOYEES.
            DISPLAY "Total Salary: " WS-TOTAL-SALARY.
            DISPLAY "Average Salary: " WS-AVG-SALARY.
+           DISPLAY "Rejected Records: " WS-REJECTED-COUNT.
            DISPLAY "==========================".
 
+           PERFORM DISPLAY-DEPARTMENT-REPORT.
+           PERFORM DISPLAY-ANNIVERSARY-REPORT.
+
+      * Department-level break report requested by Finance: headcount,
+      * total salary, and average salary per department, plus a
+      * grand total line.
+       DISPLAY-DEPARTMENT-REPORT.
+           DISPLAY "DEPARTMENT SUBTOTAL REPORT:".
+           DISPLAY "==========================".
+           PERFORM DISPLAY-ONE-DEPARTMENT
+              VARYING WS-DEPT-IDX FROM 1 BY 1
+              UNTIL WS-DEPT-IDX > WS-DEPT-COUNT.
+           DISPLAY "--------------------------".
+           DISPLAY "GRAND TOTAL EMPLOYEES: " WS-TOTAL-EMPLOYEES.
+           DISPLAY "GRAND TOTAL SALARY:    " WS-TOTAL-SALARY.
+           DISPLAY "==========================".
+
+       DISPLAY-ONE-DEPARTMENT.
+           DISPLAY WS-DEPT-TBL-NAME (WS-DEPT-IDX).
+           DISPLAY "   Headcount:    "
+                   WS-DEPT-TBL-COUNT (WS-DEPT-IDX).
+           DISPLAY "   Total Salary: "
+                   WS-DEPT-TBL-SALARY (WS-DEPT-IDX).
+           DISPLAY "   Avg Salary:   "
+                   WS-DEPT-TBL-AVG (WS-DEPT-IDX).
+
+      * Service-anniversary report HR used to keep in a spreadsheet:
+      * everyone hitting a 5/10/15-year anniversary this run.
+       DISPLAY-ANNIVERSARY-REPORT.
+           DISPLAY "SERVICE ANNIVERSARY REPORT:".
+           DISPLAY "==========================".
+           IF WS-ANNIV-COUNT = 0
+              DISPLAY "No anniversaries this run."
+           ELSE
+              PERFORM DISPLAY-ONE-ANNIVERSARY
+                 VARYING WS-ANNIV-IDX FROM 1 BY 1
+                 UNTIL WS-ANNIV-IDX > WS-ANNIV-COUNT
+           END-IF.
+           DISPLAY "==========================".
+
+       DISPLAY-ONE-ANNIVERSARY.
+           DISPLAY WS-ANNIV-ID (WS-ANNIV-IDX) " "
+                   WS-ANNIV-NAME (WS-ANNIV-IDX) " "
+                   WS-ANNIV-DEPT (WS-ANNIV-IDX) " - "
+                   WS-ANNIV-YEARS (WS-ANNIV-IDX) " YEARS".
+
+      * Hands the day's employee headcount and total salary to the
+      * end-of-day GL reconciliation run.
+       WRITE-CONTROL-TOTALS.
+           OPEN OUTPUT CONTROL-TOTAL-FILE.
+           IF WS-CTL-FILE-STATUS NOT = '00'
+              DISPLAY "Control-total file could not be opened - "
+                      "status " WS-CTL-FILE-STATUS
+                      " - GL reconciliation totals not written."
+           ELSE
+              MOVE "EMPMGR" TO CT-SYSTEM-ID
+              MOVE WS-SYSTEM-DATE TO CT-RUN-DATE
+              MOVE WS-TOTAL-EMPLOYEES TO CT-EMPLOYEE-COUNT
+              MOVE WS-TOTAL-SALARY TO CT-TOTAL-SALARY
+              WRITE CONTROL-TOTAL-RECORD
+              CLOSE CONTROL-TOTAL-FILE
+           END-IF.
+
+       TERMINATE-SYSTEM.
+           IF WS-EMP-FILE-OK OR WS-EMP-FILE-EOF
+              CLOSE EMPLOYEE-FILE
+           END-IF.
+           IF WS-REJ-FILE-STATUS = '00'
+              CLOSE REJECT-FILE
+           END-IF.
+           PERFORM WRITE-CONTROL-TOTALS.
+
+
