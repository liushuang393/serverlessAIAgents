@@ -0,0 +1,273 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GL-RECONCILE.
+       AUTHOR. SYSTEM.
+       DATE-WRITTEN. 2025-12-12.
+      * 2025-12-12  End-of-day reconciliation of EMPLOYEE-MANAGER and
+      *             CUSTPROC control totals against the GL prior-day
+      *             control file, flagging variances over threshold.
+      * 2025-12-15  Review fix: do not close GL-CONTROL-FILE in
+      *             TERMINATE-SYSTEM when it was never successfully
+      *             opened.
+      * 2025-12-17  Review fix: check EXCEPTION-FILE's open status and
+      *             abort the run if it fails, instead of proceeding
+      *             into reconciliation and failing only once a
+      *             variance is found.
+      * 2025-12-18  Review fix: compare ET-RUN-DATE/UT-RUN-DATE against
+      *             today's date and raise an exception when a totals
+      *             file is missing or left over from a prior run,
+      *             instead of silently reconciling against it.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GL-CONTROL-FILE ASSIGN TO "GLCTRL"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-GL-FILE-STATUS.
+
+           SELECT EMP-TOTALS-FILE ASSIGN TO "EMPTOTS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-EMP-TOT-FILE-STATUS.
+
+           SELECT CUST-TOTALS-FILE ASSIGN TO "CUSTTOTS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CUST-TOT-FILE-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "GLEXCPT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-EXC-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GL-CONTROL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  GL-CONTROL-RECORD.
+           05  GL-SYSTEM-ID PIC X(08).
+           05  GL-PRIOR-DAY-BALANCE PIC 9(12)V99.
+           05  GL-VARIANCE-THRESHOLD PIC 9(9)V99.
+
+       FD  EMP-TOTALS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  EMP-TOTALS-RECORD.
+           05  ET-SYSTEM-ID PIC X(08).
+           05  ET-RUN-DATE PIC 9(8).
+           05  ET-EMPLOYEE-COUNT PIC 9(5).
+           05  ET-TOTAL-SALARY PIC 9(12)V99.
+
+       FD  CUST-TOTALS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CUST-TOTALS-RECORD.
+           05  UT-SYSTEM-ID PIC X(08).
+           05  UT-RUN-DATE PIC 9(8).
+           05  UT-NET-AMOUNT-POSTED PIC S9(11)V99.
+
+       FD  EXCEPTION-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  EXCEPTION-RECORD.
+           05  EX-SYSTEM-ID PIC X(08).
+           05  EX-EXPECTED-AMOUNT PIC S9(12)V99.
+           05  EX-ACTUAL-AMOUNT PIC S9(12)V99.
+           05  EX-VARIANCE-AMOUNT PIC S9(12)V99.
+           05  EX-REASON-TEXT PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUSES.
+          05 WS-GL-FILE-STATUS PIC X(02) VALUE '00'.
+             88 WS-GL-FILE-OK VALUE '00'.
+             88 WS-GL-FILE-EOF VALUE '10'.
+          05 WS-EMP-TOT-FILE-STATUS PIC X(02) VALUE '00'.
+             88 WS-EMP-TOT-FILE-OK VALUE '00'.
+          05 WS-CUST-TOT-FILE-STATUS PIC X(02) VALUE '00'.
+             88 WS-CUST-TOT-FILE-OK VALUE '00'.
+          05 WS-EXC-FILE-STATUS PIC X(02) VALUE '00'.
+             88 WS-EXC-FILE-OK VALUE '00'.
+
+       01 WS-FLAGS.
+          05 WS-GL-EOF-FLAG PIC X VALUE 'N'.
+             88 WS-GL-EOF VALUE 'Y'.
+          05 WS-EMP-TOT-FOUND-FLAG PIC X VALUE 'N'.
+             88 WS-EMP-TOT-FOUND VALUE 'Y'.
+          05 WS-CUST-TOT-FOUND-FLAG PIC X VALUE 'N'.
+             88 WS-CUST-TOT-FOUND VALUE 'Y'.
+      *    Set false by LOOKUP-EMPLOYEE-TOTAL/LOOKUP-CUSTOMER-TOTAL
+      *    when the totals file is missing or its run date is not
+      *    today's, so a stale prior-day file left behind by a failed
+      *    upstream run cannot be mistaken for today's actual amount.
+          05 WS-TOTALS-AVAILABLE-FLAG PIC X VALUE 'Y'.
+             88 WS-TOTALS-AVAILABLE VALUE 'Y'.
+
+       01 WS-COUNTERS.
+          05 WS-SYSTEMS-CHECKED PIC 9(5) VALUE ZERO.
+          05 WS-VARIANCE-COUNT PIC 9(5) VALUE ZERO.
+
+      * Today's date, compared against ET-RUN-DATE/UT-RUN-DATE to
+      * catch a stale totals file left over from a prior run.
+       01 WS-DATE-WORK.
+          05 WS-TODAY-DATE PIC 9(8) VALUE ZERO.
+
+      * Actual posted amount for the GL control record currently being
+      * reconciled, and the variance computed against it.
+       01 WS-RECONCILE-WORK.
+          05 WS-ACTUAL-AMOUNT PIC S9(12)V99 VALUE ZERO.
+          05 WS-VARIANCE-AMOUNT PIC S9(12)V99 VALUE ZERO.
+          05 WS-ABS-VARIANCE PIC 9(12)V99 VALUE ZERO.
+          05 WS-EXCEPTION-REASON PIC X(40) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "GL RECONCILIATION - END OF DAY".
+           DISPLAY "==========================".
+
+           PERFORM INITIALIZE-SYSTEM.
+           PERFORM RECONCILE-GL-RECORDS UNTIL WS-GL-EOF.
+           PERFORM DISPLAY-RESULTS.
+           PERFORM TERMINATE-SYSTEM.
+
+           STOP RUN.
+
+       INITIALIZE-SYSTEM.
+           MOVE ZERO TO WS-SYSTEMS-CHECKED.
+           MOVE ZERO TO WS-VARIANCE-COUNT.
+           MOVE 'N' TO WS-GL-EOF-FLAG.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT GL-CONTROL-FILE.
+           IF NOT WS-GL-FILE-OK
+              DISPLAY "GL control file not available - "
+                      "reconciliation cannot proceed."
+              MOVE 'Y' TO WS-GL-EOF-FLAG
+           END-IF.
+           OPEN OUTPUT EXCEPTION-FILE.
+           IF NOT WS-EXC-FILE-OK
+              DISPLAY "Exception file could not be opened - status "
+                      WS-EXC-FILE-STATUS
+                      " - reconciliation cannot proceed."
+              MOVE 'Y' TO WS-GL-EOF-FLAG
+           END-IF.
+           DISPLAY "System initialized.".
+
+       RECONCILE-GL-RECORDS.
+           READ GL-CONTROL-FILE
+              AT END
+                 MOVE 'Y' TO WS-GL-EOF-FLAG
+              NOT AT END
+                 PERFORM RECONCILE-ONE-SYSTEM
+           END-READ.
+
+      * Looks up the posting system's actual amount by GL-SYSTEM-ID
+      * and compares it against the GL prior-day control amount.
+       RECONCILE-ONE-SYSTEM.
+           ADD 1 TO WS-SYSTEMS-CHECKED.
+           MOVE ZERO TO WS-ACTUAL-AMOUNT.
+           MOVE 'Y' TO WS-TOTALS-AVAILABLE-FLAG.
+
+           EVALUATE GL-SYSTEM-ID
+              WHEN "EMPMGR"
+                 PERFORM LOOKUP-EMPLOYEE-TOTAL
+              WHEN "CUSTPROC"
+                 PERFORM LOOKUP-CUSTOMER-TOTAL
+              WHEN OTHER
+                 DISPLAY "Unknown GL system id: " GL-SYSTEM-ID
+           END-EVALUATE.
+
+           IF NOT WS-TOTALS-AVAILABLE
+      *       A missing or stale totals file is itself an exception -
+      *       do not let a zero actual amount silently pass a variance
+      *       check against a small or zero GL threshold.
+              MOVE "Control totals missing or stale for today" TO
+                 WS-EXCEPTION-REASON
+              PERFORM WRITE-EXCEPTION-RECORD
+           ELSE
+              COMPUTE WS-VARIANCE-AMOUNT =
+                 WS-ACTUAL-AMOUNT - GL-PRIOR-DAY-BALANCE
+              MOVE FUNCTION ABS(WS-VARIANCE-AMOUNT) TO WS-ABS-VARIANCE
+              IF WS-ABS-VARIANCE > GL-VARIANCE-THRESHOLD
+                 MOVE "Variance exceeds threshold" TO
+                    WS-EXCEPTION-REASON
+                 PERFORM WRITE-EXCEPTION-RECORD
+              END-IF
+           END-IF.
+
+      * EMPTOTS holds a single control-total record for the day's run.
+       LOOKUP-EMPLOYEE-TOTAL.
+           MOVE 'N' TO WS-EMP-TOT-FOUND-FLAG.
+           OPEN INPUT EMP-TOTALS-FILE.
+           IF WS-EMP-TOT-FILE-OK
+              READ EMP-TOTALS-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE 'Y' TO WS-EMP-TOT-FOUND-FLAG
+                    MOVE ET-TOTAL-SALARY TO WS-ACTUAL-AMOUNT
+              END-READ
+              CLOSE EMP-TOTALS-FILE
+           END-IF.
+           IF NOT WS-EMP-TOT-FOUND
+              DISPLAY "EMPTOTS not available for reconciliation."
+              MOVE 'N' TO WS-TOTALS-AVAILABLE-FLAG
+           ELSE
+              IF ET-RUN-DATE NOT = WS-TODAY-DATE
+                 DISPLAY "EMPTOTS run date " ET-RUN-DATE
+                         " does not match today " WS-TODAY-DATE
+                         " - totals considered stale."
+                 MOVE 'N' TO WS-TOTALS-AVAILABLE-FLAG
+              END-IF
+           END-IF.
+
+      * CUSTTOTS holds a single control-total record for the day's
+      * batch run.
+       LOOKUP-CUSTOMER-TOTAL.
+           MOVE 'N' TO WS-CUST-TOT-FOUND-FLAG.
+           OPEN INPUT CUST-TOTALS-FILE.
+           IF WS-CUST-TOT-FILE-OK
+              READ CUST-TOTALS-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE 'Y' TO WS-CUST-TOT-FOUND-FLAG
+                    MOVE UT-NET-AMOUNT-POSTED TO WS-ACTUAL-AMOUNT
+              END-READ
+              CLOSE CUST-TOTALS-FILE
+           END-IF.
+           IF NOT WS-CUST-TOT-FOUND
+              DISPLAY "CUSTTOTS not available for reconciliation."
+              MOVE 'N' TO WS-TOTALS-AVAILABLE-FLAG
+           ELSE
+              IF UT-RUN-DATE NOT = WS-TODAY-DATE
+                 DISPLAY "CUSTTOTS run date " UT-RUN-DATE
+                         " does not match today " WS-TODAY-DATE
+                         " - totals considered stale."
+                 MOVE 'N' TO WS-TOTALS-AVAILABLE-FLAG
+              END-IF
+           END-IF.
+
+      * Writes an out-of-tolerance system to the exception file for
+      * Finance follow-up.
+       WRITE-EXCEPTION-RECORD.
+           ADD 1 TO WS-VARIANCE-COUNT.
+           MOVE GL-SYSTEM-ID TO EX-SYSTEM-ID.
+           MOVE GL-PRIOR-DAY-BALANCE TO EX-EXPECTED-AMOUNT.
+           MOVE WS-ACTUAL-AMOUNT TO EX-ACTUAL-AMOUNT.
+           MOVE WS-VARIANCE-AMOUNT TO EX-VARIANCE-AMOUNT.
+           MOVE WS-EXCEPTION-REASON TO EX-REASON-TEXT.
+           WRITE EXCEPTION-RECORD.
+           DISPLAY "VARIANCE: " GL-SYSTEM-ID " - " WS-EXCEPTION-REASON
+                   " expected " GL-PRIOR-DAY-BALANCE
+                   " actual " WS-ACTUAL-AMOUNT.
+
+       DISPLAY-RESULTS.
+           DISPLAY "==========================".
+           DISPLAY "RECONCILIATION SUMMARY:".
+           DISPLAY "Systems Checked:  " WS-SYSTEMS-CHECKED.
+           DISPLAY "Variances Found:  " WS-VARIANCE-COUNT.
+           DISPLAY "==========================".
+
+       TERMINATE-SYSTEM.
+           IF WS-GL-FILE-OK OR WS-GL-FILE-EOF
+              CLOSE GL-CONTROL-FILE
+           END-IF.
+           IF WS-EXC-FILE-OK
+              CLOSE EXCEPTION-FILE
+           END-IF.
