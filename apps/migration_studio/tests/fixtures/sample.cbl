@@ -13,6 +13,47 @@
       *   - EXEC SQL (SELECT, UPDATE)
       *   - 条件分岐 (IF/EVALUATE)
       *   - エラーハンドリング (SQLCODE)
+      *
+      * Modification history:
+      *   2025-12-08  Added a batch transaction-file driver mode for
+      *               the nightly run, alongside the original
+      *               one-customer-per-call online mode.
+      *   2025-12-09  Added checkpoint/restart to the batch driver.
+      *   2025-12-10  Added an audit trail for every balance update.
+      *   2025-12-11  Added the 'C' cancel/reversal transaction type.
+      *   2025-12-12  Batch driver now writes a control-total record
+      *               for the end-of-day GL reconciliation run.
+      *   2025-12-15  Review fixes: check transaction/control-total
+      *               file status instead of failing silently; a
+      *               cancel now looks up the original transaction's
+      *               posted amount in TXN_HISTORY instead of
+      *               recomputing off the customer's current rank;
+      *               checkpoint interval is now configurable via
+      *               PARM, and the checkpoint's customer-id no
+      *               longer goes stale across a run of query-only
+      *               records.
+      *   2025-12-17  Review fixes: checkpoint write failure now
+      *               aborts the run instead of failing silently, and
+      *               batch totals are carried in the checkpoint so a
+      *               restart resumes the GL control totals correctly;
+      *               batch transactions are now validated the same
+      *               as online before posting; a cancel's original-
+      *               transaction lookup is now scoped to the
+      *               requesting customer; the transaction id now
+      *               carries a date prefix so ids stay unique across
+      *               TXN_HISTORY's retention period; a failed audit
+      *               log open (other than "file not found") now
+      *               stops the run instead of truncating the log;
+      *               query-only transactions now commit to release
+      *               the row lock taken by the SELECT FOR UPDATE.
+      *   2025-12-18  Review fixes: a DB error on the customer lookup
+      *               is now checked the same way in the online path
+      *               as the batch path instead of falling through to
+      *               post anyway; the batch path no longer overwrites
+      *               a DB-error message with 'Customer not found'; the
+      *               batch error detail listing now counts only the
+      *               current run segment, since the error table
+      *               itself does not survive a checkpoint restart.
       *----------------------------------------------------------------
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CUSTPROC.
@@ -22,8 +63,72 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-MAINFRAME.
        OBJECT-COMPUTER. IBM-MAINFRAME.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    夜間バッチ入力（取引ファイル）
+           SELECT TRANSACTION-FILE ASSIGN TO "TXNFILE"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-TXN-FILE-STATUS.
+      *    再始動用チェックポイント・ファイル
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFIL"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CHKPT-FILE-STATUS.
+      *    残高更新監査ログ
+           SELECT AUDIT-FILE ASSIGN TO "AUDITFIL"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-AUDIT-FILE-STATUS.
+      *    GL 突合用バッチ集計ファイル
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "CUSTTOTS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CTL-FILE-STATUS.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRANSACTION-FILE-RECORD.
+           05  TX-CUSTOMER-ID       PIC X(10).
+           05  TX-AMOUNT            PIC S9(9)V9(2).
+           05  TX-PROCESS-TYPE      PIC X(01).
+           05  TX-ORIGINAL-TXN-ID   PIC X(17).
+      *
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-FILE-RECORD.
+           05  CK-LAST-CUSTOMER-ID  PIC X(10).
+           05  CK-LAST-SEQUENCE-NO  PIC 9(08).
+      *    再始動後もバッチ集計を継続できるよう、チェックポイント時点
+      *    までの累計をあわせて記録する
+           05  CK-TOTAL-COUNT       PIC 9(07).
+           05  CK-QUERY-COUNT       PIC 9(07).
+           05  CK-UPDATE-COUNT      PIC 9(07).
+           05  CK-CANCEL-COUNT      PIC 9(07).
+           05  CK-ERROR-COUNT       PIC 9(07).
+           05  CK-TOTAL-AMOUNT      PIC S9(11)V9(2).
+      *
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-FILE-RECORD.
+           05  AUD-TIMESTAMP        PIC X(16).
+           05  AUD-CUSTOMER-ID      PIC X(10).
+           05  AUD-TXN-TYPE         PIC X(01).
+      *    更新(U)の場合はこの取引に採番した取引ID、取消(C)の場合は
+      *    取り消した元取引の取引ID
+           05  AUD-TXN-ID           PIC X(17).
+           05  AUD-OLD-BALANCE      PIC S9(13)V9(2).
+           05  AUD-NEW-BALANCE      PIC S9(13)V9(2).
+           05  AUD-DISCOUNT-RATE    PIC V9(2).
+           05  AUD-SQLCODE          PIC S9(8).
+           05  AUD-STATUS           PIC X(01).
+      *
+       FD  CONTROL-TOTAL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONTROL-TOTAL-RECORD.
+           05  CT-SYSTEM-ID         PIC X(08).
+           05  CT-RUN-DATE          PIC 9(8).
+           05  CT-NET-AMOUNT-POSTED PIC S9(11)V9(2).
+      *
        WORKING-STORAGE SECTION.
       * 顧客入力情報
        01  WS-INPUT.
@@ -32,6 +137,8 @@
            05  WS-PROCESS-TYPE   PIC X(01).
                88  WS-TYPE-QUERY  VALUE 'Q'.
                88  WS-TYPE-UPDATE VALUE 'U'.
+               88  WS-TYPE-CANCEL VALUE 'C'.
+           05  WS-ORIGINAL-TXN-ID PIC X(17).
       *
       * 顧客マスタ情報
        01  WS-CUSTOMER-MASTER.
@@ -48,6 +155,13 @@
            05  WS-TAX-AMOUNT     PIC S9(9)V9(2) COMP-3.
            05  WS-TOTAL-AMOUNT   PIC S9(11)V9(2) COMP-3.
            05  WS-DISCOUNT-RATE  PIC V9(2) VALUE .00.
+           05  WS-OLD-BALANCE    PIC S9(13)V9(2) COMP-3.
+      *
+      * 取引ID採番用作業域（更新(U)取引に採番し、TXN_HISTORY に記録
+      * することで、取消(C)取引が元の入金額を正確に参照できるように
+      * する）
+       01  WS-TXN-ID-WORK.
+           05  WS-TXN-ID         PIC X(17).
       *
       * 処理結果
        01  WS-RESULT.
@@ -61,30 +175,363 @@
       * SQL通信域
        01  SQLCA.
            05  SQLCODE           PIC S9(8) COMP.
+      *
+      * 実行モード（オンライン／バッチ）
+       01  WS-RUN-MODE-AREA.
+           05  WS-PARM-DATA      PIC X(80).
+           05  WS-RUN-MODE       PIC X(01) VALUE 'O'.
+               88  WS-MODE-ONLINE VALUE 'O'.
+               88  WS-MODE-BATCH  VALUE 'B'.
+      *
+      * ファイル状態
+       01  WS-FILE-STATUSES.
+           05  WS-TXN-FILE-STATUS   PIC X(02).
+               88  WS-TXN-FILE-OK   VALUE '00'.
+               88  WS-TXN-FILE-EOF  VALUE '10'.
+           05  WS-CHKPT-FILE-STATUS PIC X(02).
+               88  WS-CHKPT-FILE-OK VALUE '00'.
+           05  WS-AUDIT-FILE-STATUS PIC X(02).
+               88  WS-AUDIT-FILE-OK      VALUE '00'.
+               88  WS-AUDIT-FILE-CREATED VALUE '05'.
+               88  WS-AUDIT-FILE-NOTFND  VALUE '35'.
+           05  WS-CTL-FILE-STATUS   PIC X(02).
+      *
+      * 監査レコード用タイムスタンプ作業域
+       01  WS-AUDIT-STAMP.
+           05  WS-AUDIT-DATE     PIC 9(8).
+           05  WS-AUDIT-TIME     PIC 9(8).
+      *
+      * バッチ制御項目
+       01  WS-BATCH-CONTROLS.
+           05  WS-TXN-EOF-FLAG      PIC X(01) VALUE 'N'.
+               88  WS-TXN-EOF       VALUE 'Y'.
+      *    既定値は100件毎。PARM で上書き可能（SET-CHECKPOINT-INTERVAL
+      *    参照）
+           05  WS-CHECKPOINT-INTERVAL PIC 9(4) COMP VALUE 100.
+           05  WS-TXN-SEQUENCE-NO   PIC 9(8) VALUE ZERO.
+           05  WS-RESTART-SEQUENCE-NO PIC 9(8) VALUE ZERO.
+      *    直近に処理した取引の顧客ID（取引種別を問わず更新。チェック
+      *    ポイントの内容を最新の処理位置と一致させるため）
+           05  WS-LAST-PROCESSED-CUST-ID PIC X(10).
+      *
+      * バッチ集計項目
+       01  WS-BATCH-TOTALS.
+           05  WS-BATCH-TOTAL-COUNT PIC 9(7)  VALUE ZERO.
+           05  WS-BATCH-QUERY-COUNT PIC 9(7)  VALUE ZERO.
+           05  WS-BATCH-UPDATE-COUNT PIC 9(7) VALUE ZERO.
+           05  WS-BATCH-CANCEL-COUNT PIC 9(7) VALUE ZERO.
+           05  WS-BATCH-TOTAL-AMOUNT PIC S9(11)V9(2) COMP-3 VALUE ZERO.
+      *    再始動をまたいだ累計。GL 突合の集計値と一致させるため
+      *    チェックポイントに記録・復元する
+           05  WS-BATCH-ERROR-COUNT PIC 9(7)  VALUE ZERO.
+      *    今回の実行区間内のみの件数。エラー明細テーブルはチェック
+      *    ポイントに記録されず再始動のたびに空になるため、明細表示
+      *    の件数はこちらで数える（累計件数と分けないと、再始動後の
+      *    表示が空/不正な行を含んでしまう）
+           05  WS-BATCH-SEGMENT-ERROR-COUNT PIC 9(7)  VALUE ZERO.
+      *
+      * バッチエラー明細テーブル
+       01  WS-BATCH-ERROR-CONTROLS.
+           05  WS-BATCH-ERROR-MAX   PIC 9(4) COMP VALUE 500.
+       01  WS-BATCH-ERROR-TABLE.
+           05  WS-BATCH-ERROR-ENTRY OCCURS 500 TIMES
+                                    INDEXED BY WS-ERR-TBL-IDX.
+               10  WS-ERR-CUSTOMER-ID PIC X(10).
+               10  WS-ERR-MESSAGE     PIC X(80).
       *
        PROCEDURE DIVISION.
       *----------------------------------------------------------------
       * メイン処理
       *----------------------------------------------------------------
        MAIN-PROCESS.
-           PERFORM VALIDATE-INPUT
-           IF WS-ERROR
-               STOP RUN
+           PERFORM DETERMINE-RUN-MODE
+           PERFORM OPEN-AUDIT-FILE
+           IF WS-MODE-BATCH
+               PERFORM BATCH-DRIVER
+           ELSE
+               PERFORM ONLINE-PROCESS
            END-IF
+           CLOSE AUDIT-FILE
+           STOP RUN.
       *
-           PERFORM GET-CUSTOMER-INFO
-           IF WS-NOT-FOUND
-               MOVE 'Customer not found' TO WS-ERROR-MSG
-               STOP RUN
+      *----------------------------------------------------------------
+      * 監査ログの追記オープン（無ければ新規作成）
+      *----------------------------------------------------------------
+       OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE
+           EVALUATE TRUE
+               WHEN WS-AUDIT-FILE-OK
+                   CONTINUE
+               WHEN WS-AUDIT-FILE-CREATED
+                   CONTINUE
+               WHEN WS-AUDIT-FILE-NOTFND
+                   OPEN OUTPUT AUDIT-FILE
+                   IF NOT WS-AUDIT-FILE-OK
+                       DISPLAY 'Audit file could not be created - '
+                               'status ' WS-AUDIT-FILE-STATUS
+                       STOP RUN
+                   END-IF
+               WHEN OTHER
+                   DISPLAY 'Audit file could not be opened - status '
+                           WS-AUDIT-FILE-STATUS
+                   STOP RUN
+           END-EVALUATE.
+      *
+      *----------------------------------------------------------------
+      * 実行モード判定（PARM の先頭が BATCH ならバッチ実行）
+      *----------------------------------------------------------------
+       DETERMINE-RUN-MODE.
+           MOVE SPACES TO WS-PARM-DATA
+           ACCEPT WS-PARM-DATA FROM COMMAND-LINE
+           IF WS-PARM-DATA (1:5) = 'BATCH'
+               SET WS-MODE-BATCH TO TRUE
+           ELSE
+               SET WS-MODE-ONLINE TO TRUE
            END-IF
+           PERFORM SET-CHECKPOINT-INTERVAL.
+      *
+      *----------------------------------------------------------------
+      * チェックポイント間隔の設定（PARM の6桁目から4桁に正の数値が
+      * あればそれを間隔として使用し、無ければ既定値の100件のまま）
+      *----------------------------------------------------------------
+       SET-CHECKPOINT-INTERVAL.
+           IF WS-PARM-DATA (6:4) IS NUMERIC AND WS-PARM-DATA (6:4) > 0
+               MOVE WS-PARM-DATA (6:4) TO WS-CHECKPOINT-INTERVAL
+           END-IF.
+      *
+      *----------------------------------------------------------------
+      * オンライン処理（呼び出し１件につき１顧客）
+      *----------------------------------------------------------------
+       ONLINE-PROCESS.
+           PERFORM VALIDATE-INPUT
+           IF NOT WS-ERROR
+               PERFORM GET-CUSTOMER-INFO
+               EVALUATE TRUE
+                   WHEN WS-NOT-FOUND
+                       MOVE 'Customer not found' TO WS-ERROR-MSG
+                   WHEN WS-ERROR
+                       CONTINUE
+                   WHEN OTHER
+                       PERFORM APPLY-TRANSACTION
+                       PERFORM BUILD-RESULT
+               END-EVALUATE
+           END-IF.
+      *
+      *----------------------------------------------------------------
+      * 夜間バッチ処理（取引ファイルを順次処理）
+      *----------------------------------------------------------------
+       BATCH-DRIVER.
+           PERFORM INITIALIZE-BATCH
+           PERFORM READ-TRANSACTION UNTIL WS-TXN-EOF
+           PERFORM WRITE-BATCH-SUMMARY
+           IF WS-TXN-FILE-OK OR WS-TXN-FILE-EOF
+               CLOSE TRANSACTION-FILE
+           END-IF.
+      *
+       INITIALIZE-BATCH.
+           MOVE ZERO TO WS-BATCH-TOTAL-COUNT
+           MOVE ZERO TO WS-BATCH-QUERY-COUNT
+           MOVE ZERO TO WS-BATCH-UPDATE-COUNT
+           MOVE ZERO TO WS-BATCH-CANCEL-COUNT
+           MOVE ZERO TO WS-BATCH-TOTAL-AMOUNT
+           MOVE ZERO TO WS-BATCH-ERROR-COUNT
+           MOVE ZERO TO WS-BATCH-SEGMENT-ERROR-COUNT
+           MOVE ZERO TO WS-TXN-SEQUENCE-NO
+           MOVE 'N' TO WS-TXN-EOF-FLAG
+           PERFORM READ-LAST-CHECKPOINT
+           OPEN INPUT TRANSACTION-FILE
+           IF NOT WS-TXN-FILE-OK
+               DISPLAY 'Transaction file not available - status '
+                       WS-TXN-FILE-STATUS
+               MOVE 'Y' TO WS-TXN-EOF-FLAG
+           END-IF.
+      *
+       READ-TRANSACTION.
+           READ TRANSACTION-FILE
+              AT END
+                  MOVE 'Y' TO WS-TXN-EOF-FLAG
+              NOT AT END
+                  PERFORM PROCESS-ONE-TRANSACTION
+           END-READ.
+      *
+       PROCESS-ONE-TRANSACTION.
+           ADD 1 TO WS-TXN-SEQUENCE-NO
+           IF WS-TXN-SEQUENCE-NO > WS-RESTART-SEQUENCE-NO
+               MOVE TX-CUSTOMER-ID  TO WS-CUSTOMER-ID
+               MOVE TX-AMOUNT       TO WS-AMOUNT
+               MOVE TX-PROCESS-TYPE TO WS-PROCESS-TYPE
+               MOVE TX-ORIGINAL-TXN-ID TO WS-ORIGINAL-TXN-ID
+               MOVE ZERO TO WS-RETURN-CODE
+               PERFORM VALIDATE-INPUT
+               IF WS-ERROR
+                   PERFORM LOG-BATCH-ERROR
+               ELSE
+                   PERFORM GET-CUSTOMER-INFO
+                   IF WS-NOT-FOUND OR WS-ERROR
+                       IF WS-NOT-FOUND
+                           MOVE 'Customer not found' TO WS-ERROR-MSG
+                       END-IF
+                       PERFORM LOG-BATCH-ERROR
+                   ELSE
+                       PERFORM APPLY-TRANSACTION
+                   END-IF
+               END-IF
+               ADD 1 TO WS-BATCH-TOTAL-COUNT
+               PERFORM CHECKPOINT-IF-DUE
+           END-IF.
+      *
+      *----------------------------------------------------------------
+      * チェックポイント処理（再始動対応）
+      *----------------------------------------------------------------
+       CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-TXN-SEQUENCE-NO WS-CHECKPOINT-INTERVAL)
+                   = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+      *
+      * チェックポイントの書き込みに失敗すると再始動時に採番が0から
+      * やり直しとなり、既に確定した取引を二重に適用してしまうため、
+      * 書き込み失敗はバッチを即座に打ち切る致命的エラーとして扱う
+       WRITE-CHECKPOINT.
+           MOVE WS-LAST-PROCESSED-CUST-ID TO CK-LAST-CUSTOMER-ID
+           MOVE WS-TXN-SEQUENCE-NO TO CK-LAST-SEQUENCE-NO
+           MOVE WS-BATCH-TOTAL-COUNT TO CK-TOTAL-COUNT
+           MOVE WS-BATCH-QUERY-COUNT TO CK-QUERY-COUNT
+           MOVE WS-BATCH-UPDATE-COUNT TO CK-UPDATE-COUNT
+           MOVE WS-BATCH-CANCEL-COUNT TO CK-CANCEL-COUNT
+           MOVE WS-BATCH-ERROR-COUNT TO CK-ERROR-COUNT
+           MOVE WS-BATCH-TOTAL-AMOUNT TO CK-TOTAL-AMOUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT WS-CHKPT-FILE-OK
+               DISPLAY 'Checkpoint file could not be opened - status '
+                       WS-CHKPT-FILE-STATUS
+                       ' - batch terminated to avoid double-posting '
+                       'on restart.'
+               MOVE 'Y' TO WS-TXN-EOF-FLAG
+           ELSE
+               WRITE CHECKPOINT-FILE-RECORD
+               IF NOT WS-CHKPT-FILE-OK
+                   DISPLAY 'Checkpoint write failed - status '
+                           WS-CHKPT-FILE-STATUS
+                           ' - batch terminated to avoid '
+                           'double-posting on restart.'
+                   MOVE 'Y' TO WS-TXN-EOF-FLAG
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+      *
+       READ-LAST-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-SEQUENCE-NO
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-FILE-OK
+               READ CHECKPOINT-FILE
+                  AT END
+                      CONTINUE
+                  NOT AT END
+                      MOVE CK-LAST-SEQUENCE-NO TO
+                          WS-RESTART-SEQUENCE-NO
+                      MOVE CK-LAST-CUSTOMER-ID TO
+                          WS-LAST-PROCESSED-CUST-ID
+                      MOVE CK-TOTAL-COUNT TO WS-BATCH-TOTAL-COUNT
+                      MOVE CK-QUERY-COUNT TO WS-BATCH-QUERY-COUNT
+                      MOVE CK-UPDATE-COUNT TO WS-BATCH-UPDATE-COUNT
+                      MOVE CK-CANCEL-COUNT TO WS-BATCH-CANCEL-COUNT
+                      MOVE CK-ERROR-COUNT TO WS-BATCH-ERROR-COUNT
+                      MOVE CK-TOTAL-AMOUNT TO WS-BATCH-TOTAL-AMOUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
       *
-           IF WS-TYPE-UPDATE
-               PERFORM CALCULATE-AMOUNT
-               PERFORM UPDATE-CUSTOMER-BALANCE
+      *----------------------------------------------------------------
+      * 取引種別ごとの処理振り分け（オンライン／バッチ共用）
+      *----------------------------------------------------------------
+       APPLY-TRANSACTION.
+           EVALUATE TRUE
+               WHEN WS-TYPE-QUERY
+                   ADD 1 TO WS-BATCH-QUERY-COUNT
+                   MOVE WS-CUSTOMER-ID TO WS-LAST-PROCESSED-CUST-ID
+                   EXEC SQL COMMIT END-EXEC
+               WHEN WS-TYPE-UPDATE
+                   PERFORM CALCULATE-AMOUNT
+                   PERFORM UPDATE-CUSTOMER-BALANCE
+                   IF WS-SUCCESS
+                       ADD 1 TO WS-BATCH-UPDATE-COUNT
+                       ADD WS-TOTAL-AMOUNT TO WS-BATCH-TOTAL-AMOUNT
+                       MOVE WS-CUSTOMER-ID TO
+                           WS-LAST-PROCESSED-CUST-ID
+                   ELSE
+                       PERFORM LOG-BATCH-ERROR
+                   END-IF
+               WHEN WS-TYPE-CANCEL
+                   PERFORM REVERSE-CUSTOMER-BALANCE
+                   IF WS-SUCCESS
+                       ADD 1 TO WS-BATCH-CANCEL-COUNT
+                       SUBTRACT WS-TOTAL-AMOUNT FROM
+                           WS-BATCH-TOTAL-AMOUNT
+                       MOVE WS-CUSTOMER-ID TO
+                           WS-LAST-PROCESSED-CUST-ID
+                   ELSE
+                       PERFORM LOG-BATCH-ERROR
+                   END-IF
+           END-EVALUATE.
+      *
+       LOG-BATCH-ERROR.
+           ADD 1 TO WS-BATCH-ERROR-COUNT
+           ADD 1 TO WS-BATCH-SEGMENT-ERROR-COUNT
+           IF WS-BATCH-SEGMENT-ERROR-COUNT <= WS-BATCH-ERROR-MAX
+               MOVE WS-CUSTOMER-ID TO
+                   WS-ERR-CUSTOMER-ID (WS-BATCH-SEGMENT-ERROR-COUNT)
+               MOVE WS-ERROR-MSG TO
+                   WS-ERR-MESSAGE (WS-BATCH-SEGMENT-ERROR-COUNT)
+           END-IF.
+      *
+      *----------------------------------------------------------------
+      * バッチ集計結果の表示
+      *----------------------------------------------------------------
+       WRITE-BATCH-SUMMARY.
+           DISPLAY '========================================='
+           DISPLAY 'CUSTPROC BATCH SUMMARY'
+           DISPLAY '========================================='
+           DISPLAY 'Records Processed:   ' WS-BATCH-TOTAL-COUNT
+           DISPLAY 'Query (Q):           ' WS-BATCH-QUERY-COUNT
+           DISPLAY 'Update (U):          ' WS-BATCH-UPDATE-COUNT
+           DISPLAY 'Cancel (C):          ' WS-BATCH-CANCEL-COUNT
+           DISPLAY 'Total Amount Posted: ' WS-BATCH-TOTAL-AMOUNT
+           DISPLAY 'Errors:              ' WS-BATCH-ERROR-COUNT
+           IF WS-BATCH-SEGMENT-ERROR-COUNT > 0
+               PERFORM DISPLAY-ONE-BATCH-ERROR
+                  VARYING WS-ERR-TBL-IDX FROM 1 BY 1
+                  UNTIL WS-ERR-TBL-IDX > WS-BATCH-SEGMENT-ERROR-COUNT
+                     OR WS-ERR-TBL-IDX > WS-BATCH-ERROR-MAX
+               IF WS-BATCH-SEGMENT-ERROR-COUNT > WS-BATCH-ERROR-MAX
+                   DISPLAY '  ... additional errors not listed: '
+                       WS-BATCH-SEGMENT-ERROR-COUNT
+               END-IF
            END-IF
+           DISPLAY '========================================='
+           PERFORM WRITE-CONTROL-TOTALS.
       *
-           PERFORM BUILD-RESULT
-           STOP RUN.
+       DISPLAY-ONE-BATCH-ERROR.
+           DISPLAY '  ' WS-ERR-CUSTOMER-ID (WS-ERR-TBL-IDX) ' - '
+                   WS-ERR-MESSAGE (WS-ERR-TBL-IDX).
+      *
+      *----------------------------------------------------------------
+      * バッチ集計結果を GL 突合バッチへ引き渡す
+      *----------------------------------------------------------------
+       WRITE-CONTROL-TOTALS.
+           OPEN OUTPUT CONTROL-TOTAL-FILE
+           IF WS-CTL-FILE-STATUS NOT = '00'
+               DISPLAY 'Control-total file could not be opened - '
+                       'status ' WS-CTL-FILE-STATUS
+                       ' - GL reconciliation totals not written.'
+           ELSE
+               MOVE 'CUSTPROC' TO CT-SYSTEM-ID
+               ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+               MOVE WS-AUDIT-DATE TO CT-RUN-DATE
+               MOVE WS-BATCH-TOTAL-AMOUNT TO CT-NET-AMOUNT-POSTED
+               WRITE CONTROL-TOTAL-RECORD
+               CLOSE CONTROL-TOTAL-FILE
+           END-IF.
       *
       *----------------------------------------------------------------
       * 入力バリデーション
@@ -157,6 +604,7 @@
       * 顧客残高更新 (DB)
       *----------------------------------------------------------------
        UPDATE-CUSTOMER-BALANCE.
+           MOVE WS-CUST-BALANCE TO WS-OLD-BALANCE
            COMPUTE WS-CUST-BALANCE =
                WS-CUST-BALANCE + WS-TOTAL-AMOUNT
       *
@@ -170,12 +618,128 @@
            IF SQLCODE NOT = ZERO
                MOVE 999 TO WS-RETURN-CODE
                MOVE 'DB Error on UPDATE' TO WS-ERROR-MSG
+               MOVE SPACES TO WS-TXN-ID
                EXEC SQL ROLLBACK END-EXEC
            ELSE
+      *        後で取消(C)取引が参照できるよう、この入金に取引IDを
+      *        採番して入金額とともに記録しておく
+               PERFORM GENERATE-TXN-ID
+               EXEC SQL
+                   INSERT INTO TXN_HISTORY
+                          (TXN_ID, CUSTOMER_ID, AMOUNT_POSTED)
+                   VALUES (:WS-TXN-ID, :WS-CUSTOMER-ID,
+                           :WS-TOTAL-AMOUNT)
+               END-EXEC
                EXEC SQL COMMIT END-EXEC
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD.
+      *
+      *----------------------------------------------------------------
+      * 取引IDの採番（バッチはバッチ内連番、オンラインは受付時刻から
+      * 生成）。日付を先頭8桁に付与し、TXN_HISTORY の保存期間を通じて
+      * 一意になるようにする（採番日が異なれば連番や受付時刻が重複
+      * しても衝突しない）
+      *----------------------------------------------------------------
+       GENERATE-TXN-ID.
+           MOVE SPACES TO WS-TXN-ID
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           MOVE WS-AUDIT-DATE TO WS-TXN-ID (1:8)
+           IF WS-MODE-BATCH
+               MOVE 'B' TO WS-TXN-ID (9:1)
+               MOVE WS-TXN-SEQUENCE-NO TO WS-TXN-ID (10:8)
+           ELSE
+               ACCEPT WS-AUDIT-TIME FROM TIME
+               MOVE 'O' TO WS-TXN-ID (9:1)
+               MOVE WS-AUDIT-TIME TO WS-TXN-ID (10:8)
            END-IF.
       *
       *----------------------------------------------------------------
+      * 残高更新監査ログの記録
+      *----------------------------------------------------------------
+       WRITE-AUDIT-RECORD.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           MOVE WS-AUDIT-DATE TO AUD-TIMESTAMP (1:8)
+           MOVE WS-AUDIT-TIME TO AUD-TIMESTAMP (9:8)
+           MOVE WS-CUSTOMER-ID TO AUD-CUSTOMER-ID
+           MOVE WS-PROCESS-TYPE TO AUD-TXN-TYPE
+           EVALUATE TRUE
+               WHEN WS-TYPE-UPDATE
+                   MOVE WS-TXN-ID TO AUD-TXN-ID
+               WHEN WS-TYPE-CANCEL
+                   MOVE WS-ORIGINAL-TXN-ID TO AUD-TXN-ID
+               WHEN OTHER
+                   MOVE SPACES TO AUD-TXN-ID
+           END-EVALUATE
+           MOVE WS-OLD-BALANCE TO AUD-OLD-BALANCE
+           MOVE WS-CUST-BALANCE TO AUD-NEW-BALANCE
+           MOVE WS-DISCOUNT-RATE TO AUD-DISCOUNT-RATE
+           MOVE SQLCODE TO AUD-SQLCODE
+           IF WS-SUCCESS
+               MOVE 'S' TO AUD-STATUS
+           ELSE
+               MOVE 'F' TO AUD-STATUS
+           END-IF
+           WRITE AUDIT-FILE-RECORD.
+      *
+      *----------------------------------------------------------------
+      * 取消／取引取消（元取引に対する金額の減算）
+      *----------------------------------------------------------------
+      * TXN_HISTORY から元取引の入金額そのものを取得して取り消す。
+      * 現在の顧客ランクで金額を再計算すると、入金後にランクが
+      * 変わっていた場合に取消額が原取引額と一致しなくなるため。
+       REVERSE-CUSTOMER-BALANCE.
+           MOVE WS-CUST-BALANCE TO WS-OLD-BALANCE
+           PERFORM LOOKUP-ORIGINAL-TRANSACTION
+           IF WS-SUCCESS
+               COMPUTE WS-CUST-BALANCE =
+                   WS-CUST-BALANCE - WS-TOTAL-AMOUNT
+      *
+               EXEC SQL
+                   UPDATE CUSTOMER_MASTER
+                   SET    CUST_BALANCE = :WS-CUST-BALANCE
+                        , UPDATED_AT  = CURRENT_TIMESTAMP
+                   WHERE  CUSTOMER_ID = :WS-CUSTOMER-ID
+               END-EXEC
+      *
+               IF SQLCODE NOT = ZERO
+                   MOVE 999 TO WS-RETURN-CODE
+                   MOVE 'DB Error on CANCEL' TO WS-ERROR-MSG
+                   EXEC SQL ROLLBACK END-EXEC
+               ELSE
+                   EXEC SQL COMMIT END-EXEC
+               END-IF
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD.
+      *
+      *----------------------------------------------------------------
+      * 取消対象の元取引を TXN_HISTORY から検索し、入金時の金額を
+      * WS-TOTAL-AMOUNT に取得する
+      *----------------------------------------------------------------
+       LOOKUP-ORIGINAL-TRANSACTION.
+           MOVE ZERO TO WS-RETURN-CODE
+           EXEC SQL
+               SELECT AMOUNT_POSTED
+                 INTO :WS-TOTAL-AMOUNT
+                 FROM TXN_HISTORY
+                WHERE TXN_ID = :WS-ORIGINAL-TXN-ID
+                  AND CUSTOMER_ID = :WS-CUSTOMER-ID
+           END-EXEC
+      *
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   CONTINUE
+               WHEN 100
+                   MOVE 999 TO WS-RETURN-CODE
+                   MOVE 'Original transaction not found for cancel'
+                       TO WS-ERROR-MSG
+               WHEN OTHER
+                   MOVE 999 TO WS-RETURN-CODE
+                   MOVE 'DB Error on original transaction lookup'
+                       TO WS-ERROR-MSG
+           END-EVALUATE.
+      *
+      *----------------------------------------------------------------
       * 結果組み立て
       *----------------------------------------------------------------
        BUILD-RESULT.
